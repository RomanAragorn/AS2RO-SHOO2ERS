@@ -0,0 +1,19 @@
+      * Shared high-score record layout, used by HIGHSCORE and
+      * MOVETOHS so both programs agree on where every field lives.
+      * COPY this member REPLACING RECNAME with the 01-level name
+      * and each FLD- field with the caller's own prefix, e.g.
+      *     COPY HSRECORD REPLACING ==RECNAME==      BY ==CURRENTSCORE==
+      *                             ==FLD-PLAYER-ID== BY ==CS-PLAYER-ID==
+      *                             ==FLD-SCORE==     BY ==CS-SCORE==
+      *                             ==FLD-DATE==      BY ==CS-DATE==
+      *                             ==FLD-TIME==      BY ==CS-TIME==
+      *                             ==FLD-GAME-ID==   BY ==CS-GAME-ID==.
+      * FLD-DATE/FLD-TIME hold the YYYYMMDD/HHMMSS stamp of the run
+      * that promoted the score onto the board.  FLD-GAME-ID keys the
+      * record to the leaderboard (game/level) it belongs to.
+       01  RECNAME.
+           05  FLD-PLAYER-ID                PIC X(10).
+           05  FLD-SCORE                    PIC 9(10).
+           05  FLD-DATE                     PIC 9(08).
+           05  FLD-TIME                     PIC 9(06).
+           05  FLD-GAME-ID                  PIC X(10).
