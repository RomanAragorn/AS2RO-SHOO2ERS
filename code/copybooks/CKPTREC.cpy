@@ -0,0 +1,11 @@
+      * Shared checkpoint-status record for the HIGHSCORE / MOVETOHS
+      * two-step batch cycle.  Each run appends one status line, so
+      * the last line in the file always tells the next program (or
+      * an operator restarting the job) which step last completed.
+      * COPY this member REPLACING RECNAME with the 01-level name,
+      * e.g.
+      *     COPY CKPTREC REPLACING ==RECNAME== BY ==CHECKPOINTLINE==.
+       01  RECNAME                          PIC X(20).
+           88  CKPT-HIGHSCORE-STARTED       VALUE "HIGHSCORE-STARTED".
+           88  CKPT-HIGHSCORE-COMPLETE      VALUE "HIGHSCORE-COMPLETE".
+           88  CKPT-MOVETOHS-COMPLETE       VALUE "MOVETOHS-COMPLETE".
