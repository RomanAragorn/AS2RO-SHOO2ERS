@@ -1,54 +1,150 @@
-      * This program saves the high scores of our game
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOVETOHS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT TEMPFILE ASSIGN TO "records\temp.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT HIGHSCORESFILE ASSIGN TO "records\high_scores.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TEMPFILE.
-       01 TEMPSCORE.
-           88 ENDOFCS                    VALUE HIGH-VALUES.
-           05 SCORE                      PIC 9(10).
-       
-       FD HIGHSCORESFILE.
-       01 HIGHSCORELINE                PIC 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 WS-CS.
-           05 PLAYERSCORE                  PIC 9(10).
-      
-       PROCEDURE DIVISION.
-
-       0050-OPEN-FILE.
-           OPEN INPUT TEMPFILE.
-           OPEN OUTPUT HIGHSCORESFILE.
-           PERFORM 0100-PROCESS.
-           PERFORM 0200-STOP-RUN. 
-           
-       0100-PROCESS.
-            READ TEMPFILE
-            AT END SET ENDOFCS TO TRUE
-            END-READ.
-
-            PERFORM UNTIL ENDOFCS
-               MOVE SCORE TO WS-CS
-               MOVE WS-CS TO HIGHSCORELINE
-               WRITE HIGHSCORELINE
-               READ TEMPFILE
-               AT END SET ENDOFCS TO TRUE
-               END-READ
-            END-PERFORM.
-       0200-STOP-RUN.
-           CLOSE HIGHSCORESFILE.
-           CLOSE TEMPFILE.
-           STOP RUN.
-
-       END PROGRAM MOVETOHS.
- 
\ No newline at end of file
+      * This program saves the high scores of our game
+      *
+      * MODIFICATION HISTORY
+      *   Added player identity alongside the score, via a shared
+      *   record layout copybook also used by HIGHSCORE.
+      *   Clear temp.txt once its scores have been folded into
+      *   high_scores.txt, so a re-run doesn't fold the same batch
+      *   of scores in twice.
+      *   Check HIGHSCORE's checkpoint status before folding temp.txt
+      *   in, so a job restarted mid-cycle doesn't fold in a batch
+      *   HIGHSCORE never actually finished writing.
+      *   Carry the date/time HIGHSCORE stamped on each score through
+      *   to high_scores.txt.
+      *   Carry the game/level key HIGHSCORE tagged each record with
+      *   through to high_scores.txt.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVETOHS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TEMPFILE ASSIGN TO "records\temp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT HIGHSCORESFILE ASSIGN TO "records\high_scores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "records\hs_checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TEMPFILE.
+       COPY HSRECORD REPLACING ==RECNAME==      BY ==TEMPSCORE==
+                               ==FLD-PLAYER-ID== BY ==TS-PLAYER-ID==
+                               ==FLD-SCORE==     BY ==TS-SCORE==
+                               ==FLD-DATE==      BY ==TS-DATE==
+                               ==FLD-TIME==      BY ==TS-TIME==
+                               ==FLD-GAME-ID==   BY ==TS-GAME-ID==.
+
+       FD HIGHSCORESFILE.
+       COPY HSRECORD REPLACING ==RECNAME==      BY ==HIGHSCORELINE==
+                               ==FLD-PLAYER-ID== BY ==HS-PLAYER-ID==
+                               ==FLD-SCORE==     BY ==HS-SCORE==
+                               ==FLD-DATE==      BY ==HS-DATE==
+                               ==FLD-TIME==      BY ==HS-TIME==
+                               ==FLD-GAME-ID==   BY ==HS-GAME-ID==.
+
+       FD CHECKPOINTFILE.
+       COPY CKPTREC REPLACING ==RECNAME== BY ==CHECKPOINTLINE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS                    PIC XX.
+
+       01 WS-CS.
+           05 WS-CS-PLAYER-ID              PIC X(10).
+           05 WS-CS-SCORE                  PIC 9(10).
+           05 WS-CS-DATE                   PIC 9(08).
+           05 WS-CS-TIME                   PIC 9(06).
+           05 WS-CS-GAME-ID                PIC X(10).
+
+       01 WS-EOF-TF                        PIC X VALUE "N".
+           88 ENDOFCS                      VALUE "Y".
+
+       01 WS-EOF-CKPT                      PIC X VALUE "N".
+           88 ENDOFCKPT                    VALUE "Y".
+
+       01 WS-LAST-STATUS                   PIC X(20) VALUE SPACES.
+       01 WS-READY-TF                      PIC X VALUE "N".
+           88 WS-READY-TO-RUN              VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0050-OPEN-FILE.
+           PERFORM 0060-CHECK-CHECKPOINT.
+           IF WS-READY-TO-RUN
+              OPEN INPUT TEMPFILE
+              OPEN OUTPUT HIGHSCORESFILE
+              PERFORM 0100-PROCESS
+           ELSE
+              DISPLAY "MOVETOHS: HIGHSCORE has not completed - "
+                      "skipping this run."
+           END-IF.
+           PERFORM 0200-STOP-RUN.
+
+       0060-CHECK-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF WS-CKPT-STATUS IS EQUAL TO "00"
+              READ CHECKPOINTFILE
+                 AT END SET ENDOFCKPT TO TRUE
+              END-READ
+              PERFORM UNTIL ENDOFCKPT
+                  MOVE CHECKPOINTLINE TO WS-LAST-STATUS
+                  READ CHECKPOINTFILE
+                     AT END SET ENDOFCKPT TO TRUE
+                  END-READ
+              END-PERFORM
+              CLOSE CHECKPOINTFILE
+              IF WS-LAST-STATUS IS EQUAL TO "HIGHSCORE-COMPLETE"
+                 SET WS-READY-TO-RUN TO TRUE
+              END-IF
+           END-IF.
+
+       0100-PROCESS.
+            READ TEMPFILE
+            AT END SET ENDOFCS TO TRUE
+            END-READ.
+
+            PERFORM UNTIL ENDOFCS
+               IF TS-SCORE IS NOT NUMERIC
+                  OR TS-DATE IS NOT NUMERIC
+                  OR TS-TIME IS NOT NUMERIC
+                  OR TS-PLAYER-ID IS EQUAL TO SPACES
+                  DISPLAY "MOVETOHS: rejecting invalid score "
+                     "record in temp.txt"
+               ELSE
+                  MOVE TS-PLAYER-ID TO WS-CS-PLAYER-ID
+                  MOVE TS-SCORE TO WS-CS-SCORE
+                  MOVE TS-DATE TO WS-CS-DATE
+                  MOVE TS-TIME TO WS-CS-TIME
+                  MOVE TS-GAME-ID TO WS-CS-GAME-ID
+                  MOVE WS-CS-PLAYER-ID TO HS-PLAYER-ID
+                  MOVE WS-CS-SCORE TO HS-SCORE
+                  MOVE WS-CS-DATE TO HS-DATE
+                  MOVE WS-CS-TIME TO HS-TIME
+                  MOVE WS-CS-GAME-ID TO HS-GAME-ID
+                  WRITE HIGHSCORELINE
+               END-IF
+               READ TEMPFILE
+               AT END SET ENDOFCS TO TRUE
+               END-READ
+            END-PERFORM.
+
+            OPEN EXTEND CHECKPOINTFILE.
+            SET CKPT-MOVETOHS-COMPLETE TO TRUE.
+            WRITE CHECKPOINTLINE.
+            CLOSE CHECKPOINTFILE.
+       0200-STOP-RUN.
+           IF WS-READY-TO-RUN
+              CLOSE HIGHSCORESFILE
+              CLOSE TEMPFILE
+              PERFORM 0170-CLEAR-TEMPFILE
+           END-IF.
+           STOP RUN.
+
+       0170-CLEAR-TEMPFILE.
+           OPEN OUTPUT TEMPFILE.
+           CLOSE TEMPFILE.
+
+       END PROGRAM MOVETOHS.
