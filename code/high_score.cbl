@@ -1,102 +1,455 @@
-      * This program saves the high scores of our game
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HIGHSCORE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CURRENTSCOREFILE ASSIGN TO "records\high_scores.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT TEMPFILE ASSIGN TO "records\temp.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CURRENTSCOREFILE.
-       01 CURRENTSCORE.
-           05 SCORE                      PIC 9(10).
-       
-       FD TEMPFILE.
-       01 TEMPLINE                PIC 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 WS-CS.
-           05 PLAYERSCORE                  PIC 9(10).
-       
-       01 WS-TEMP.
-           05 WS-HS                     PIC 9(10).
-       
-       01  WS-COUNT                        PIC 9 VALUE 0.
-       01  WS-PH                          PIC 9 VALUE 0.
-       01  ENDOFCS                        PIC 9 VALUE 0.
-
-       
-       01 J    PIC 9(10)                  VALUE 1.
-       01 K    PIC 9(10)                  VALUE 1.
-       01 I1   PIC 9(10)                  VALUE 1.
-       01 TMP  PIC 9(10)                 VALUE 1.
-       01 CR   PIC X(2).
-       01 ARR1.
-           03 ARR PIC 9(10) OCCURS 10 TIMES INDEXED BY I.
-       PROCEDURE DIVISION.
-
-       0050-OPEN-FILE.
-           OPEN INPUT CURRENTSCOREFILE.
-           OPEN OUTPUT TEMPFILE.
-           PERFORM 0100-PROCESS.
-           PERFORM 0200-STOP-RUN. 
-           
-       0100-PROCESS.
-           PERFORM UNTIL I > 9
-               IF ENDOFCS IS EQUAL TO 0 THEN
-                  PERFORM UNTIL ENDOFCS EQUALS 1
-                       READ CURRENTSCOREFILE
-                       AT END
-                          MOVE 1 TO ENDOFCS
-                       END-READ
-                       MOVE CURRENTSCORE TO WS-CS 
-                       MOVE WS-CS TO ARR(I)
-                       ADD 1 TO I
-                  END-PERFORM
-               
-               ELSE
-                  MOVE 0000000000 TO WS-CS
-                  MOVE WS-CS TO ARR(I)
-                  ADD 1 TO I
-               END-IF
-           END-PERFORM.
-           
-           PERFORM UNTIL J > 9
-               MOVE 1 TO I
-               PERFORM UNTIL I > 8 
-                   ADD 1 TO I GIVING I1
-                   IF ARR(I) <= ARR(I1) THEN
-                       MOVE ARR(I) TO TMP
-                       MOVE ARR(I1) TO ARR(I)
-                       MOVE TMP TO ARR(I1)
-                   END-IF
-                   ADD 1 TO I
-               END-PERFORM
-               MOVE 1 TO K
-               PERFORM UNTIL K > 9
-                   DISPLAY ARR(K) WITH NO ADVANCING 
-                   DISPLAY ", " WITH NO ADVANCING
-                   ADD 1 TO K
-               END-PERFORM
-               DISPLAY "  "
-               ADD 1 TO J
-           END-PERFORM.
-           MOVE 1 TO I.
-           PERFORM UNTIL I > 9
-               MOVE ARR(I) TO TEMPLINE
-               WRITE TEMPLINE
-               ADD 1 TO I
-           END-PERFORM.
-
-       0200-STOP-RUN.
-           CLOSE CURRENTSCOREFILE.
-           CLOSE TEMPFILE.
-           STOP RUN.
-
-       END PROGRAM HIGHSCORE.
- 
\ No newline at end of file
+      * This program saves the high scores of our game
+      *
+      * MODIFICATION HISTORY
+      *   Added player identity alongside the score, via a shared
+      *   record layout copybook also used by MOVETOHS.
+      *   Added NEWSCOREFILE so a newly-earned score is actually
+      *   read in and inserted onto the board instead of the file
+      *   only ever re-sorting whatever was already there.
+      *   Widened the board from 9 entries to WS-TOP-N-MAX (25) and
+      *   drove every loop bound off that one constant instead of a
+      *   hardcoded 9, so the OCCURS size and the loop limits can no
+      *   longer drift apart.
+      *   Added a checkpoint status line so MOVETOHS can tell whether
+      *   HIGHSCORE actually finished before it folds temp.txt in.
+      *   Replaced the DISPLAY output at every bubble-sort pass with
+      *   a single formatted report written once the board is final.
+      *   Stamp each newly-promoted score with the date and time it
+      *   was inserted onto the board.
+      *   Support one leaderboard per GAME-ID: the game to rank this
+      *   run is read from GAMESELECTFILE, entries for every other
+      *   GAME-ID are passed through to temp.txt untouched so their
+      *   boards are left alone.
+      *   Keep only each player's single best score on the board so
+      *   repeat attempts by the same player can't crowd other
+      *   players off it.
+      *   Let an operator size the board per run from TOPNSELECTFILE
+      *   instead of always ranking the full 25 slots; an absent or
+      *   out-of-range selection falls back to the full board.
+      *   Keep the load, sort, dedup and rewrite steps working over
+      *   the full WS-TOP-N-CAP (25) board regardless of the report's
+      *   requested WS-TOP-N-MAX, so a smaller Top-N selection only
+      *   narrows what's printed and never discards scores that still
+      *   belong on the board; also stopped writing past the board
+      *   when high_scores.txt holds more matching-game rows than the
+      *   table can hold, and dropped the blank/zero rows the report
+      *   printed for unfilled slots.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HIGHSCORE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CURRENTSCOREFILE ASSIGN TO "records\high_scores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NEWSCOREFILE ASSIGN TO "records\new_score.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NS-STATUS.
+
+       SELECT TEMPFILE ASSIGN TO "records\temp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "records\hs_checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REPORTFILE ASSIGN TO "records\hs_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GAMESELECTFILE ASSIGN TO "records\game_select.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GS-STATUS.
+
+       SELECT TOPNSELECTFILE ASSIGN TO "records\topn_select.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CURRENTSCOREFILE.
+       COPY HSRECORD REPLACING ==RECNAME==      BY ==CURRENTSCORE==
+                               ==FLD-PLAYER-ID== BY ==CS-PLAYER-ID==
+                               ==FLD-SCORE==     BY ==CS-SCORE==
+                               ==FLD-DATE==      BY ==CS-DATE==
+                               ==FLD-TIME==      BY ==CS-TIME==
+                               ==FLD-GAME-ID==   BY ==CS-GAME-ID==.
+
+       FD NEWSCOREFILE.
+       COPY HSRECORD REPLACING ==RECNAME==      BY ==NEWSCORELINE==
+                               ==FLD-PLAYER-ID== BY ==NS-PLAYER-ID==
+                               ==FLD-SCORE==     BY ==NS-SCORE==
+                               ==FLD-DATE==      BY ==NS-DATE==
+                               ==FLD-TIME==      BY ==NS-TIME==
+                               ==FLD-GAME-ID==   BY ==NS-GAME-ID==.
+
+       FD TEMPFILE.
+       COPY HSRECORD REPLACING ==RECNAME==      BY ==TEMPLINE==
+                               ==FLD-PLAYER-ID== BY ==TL-PLAYER-ID==
+                               ==FLD-SCORE==     BY ==TL-SCORE==
+                               ==FLD-DATE==      BY ==TL-DATE==
+                               ==FLD-TIME==      BY ==TL-TIME==
+                               ==FLD-GAME-ID==   BY ==TL-GAME-ID==.
+
+       FD CHECKPOINTFILE.
+       COPY CKPTREC REPLACING ==RECNAME== BY ==CHECKPOINTLINE==.
+
+       FD REPORTFILE.
+       01  REPORT-LINE                     PIC X(30).
+
+       FD GAMESELECTFILE.
+       01  GAME-SELECT-LINE                PIC X(10).
+
+       FD TOPNSELECTFILE.
+       01  TOPN-SELECT-LINE                PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GS-STATUS                    PIC XX.
+       01  WS-NS-STATUS                    PIC XX.
+       01  WS-TN-STATUS                    PIC XX.
+
+       01  WS-NS-OPEN-SW                   PIC X VALUE "N".
+           88  WS-NS-FILE-OPEN             VALUE "Y".
+
+       01  WS-SELECTED-GAME-ID             PIC X(10) VALUE SPACES.
+
+       01  WS-OTHER-MAX                    PIC 9(04) VALUE 1000.
+       01  WS-OTHER-COUNT                  PIC 9(04) VALUE 0.
+       01  WS-OTHER-TABLE.
+           03  WS-OTHER-LINE               PIC X(44) OCCURS 1000 TIMES.
+
+       01  WS-NS-OTHER-MAX                 PIC 9(04) VALUE 200.
+       01  WS-NS-OTHER-COUNT               PIC 9(04) VALUE 0.
+       01  WS-NS-OTHER-TABLE.
+           03  WS-NS-OTHER-LINE            PIC X(44) OCCURS 200 TIMES.
+
+       01 WS-CS.
+           05 WS-CS-PLAYER-ID              PIC X(10).
+           05 WS-CS-SCORE                  PIC 9(10).
+           05 WS-CS-DATE                   PIC 9(08).
+           05 WS-CS-TIME                   PIC 9(06).
+
+       01  WS-RUN-DATE                     PIC 9(08).
+       01  WS-RUN-TIME-RAW                 PIC 9(08).
+       01  WS-RUN-TIME                     PIC 9(06).
+
+       01  WS-COUNT                        PIC 9 VALUE 0.
+       01  WS-PH                          PIC 9 VALUE 0.
+       01  WS-EOF-CS-SW                   PIC X VALUE "N".
+           88  ENDOFCS                    VALUE "Y".
+
+
+       01 J    PIC 9(10)                  VALUE 1.
+       01 K    PIC 9(10)                  VALUE 1.
+       01 I1   PIC 9(10)                  VALUE 1.
+       01 TMP  PIC 9(10)                 VALUE 1.
+       01 CR   PIC X(10).
+       01 SWD   PIC 9(08).
+       01 SWT   PIC 9(06).
+       01  WS-TOP-N-CAP                    PIC 9(10) VALUE 25.
+       01  WS-TOP-N-MAX                    PIC 9(10) VALUE 25.
+       01  WS-LAST-SLOT                    PIC 9(10) VALUE 0.
+       01 ARR1.
+           03 ARR PIC 9(10) OCCURS 25 TIMES INDEXED BY I.
+       01 ARR-PLAYER-TABLE.
+           03 ARR-PLAYER-ID PIC X(10) OCCURS 25 TIMES.
+       01 ARR-DATE-TABLE.
+           03 ARR-DATE PIC 9(08) OCCURS 25 TIMES.
+       01 ARR-TIME-TABLE.
+           03 ARR-TIME PIC 9(06) OCCURS 25 TIMES.
+
+       01  WS-EOF-NS-SW                    PIC X VALUE "N".
+           88  WS-EOF-NS                   VALUE "Y".
+       01  WS-INS-POS                      PIC 9(10) VALUE 0.
+
+       01  WS-DEDUP-COUNT                  PIC 9(10) VALUE 0.
+       01  WS-DUP-FOUND-SW                 PIC X VALUE "N".
+           88  WS-DUP-FOUND                VALUE "Y".
+
+       01  WS-REPORT-DETAIL.
+           05  RD-RANK                     PIC ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RD-PLAYER-ID                PIC X(10).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RD-SCORE                    PIC Z(9)9.
+       PROCEDURE DIVISION.
+
+       0050-OPEN-FILE.
+           OPEN INPUT GAMESELECTFILE.
+           IF WS-GS-STATUS IS EQUAL TO "00"
+              READ GAMESELECTFILE
+                 AT END MOVE SPACES TO GAME-SELECT-LINE
+              END-READ
+              CLOSE GAMESELECTFILE
+           ELSE
+              MOVE SPACES TO GAME-SELECT-LINE
+           END-IF.
+           MOVE GAME-SELECT-LINE TO WS-SELECTED-GAME-ID.
+
+           OPEN INPUT TOPNSELECTFILE.
+           IF WS-TN-STATUS IS EQUAL TO "00"
+              READ TOPNSELECTFILE
+                 AT END MOVE 0 TO TOPN-SELECT-LINE
+              END-READ
+              CLOSE TOPNSELECTFILE
+              IF TOPN-SELECT-LINE IS NUMERIC
+                 AND TOPN-SELECT-LINE > 0
+                 AND TOPN-SELECT-LINE NOT > WS-TOP-N-CAP
+                 MOVE TOPN-SELECT-LINE TO WS-TOP-N-MAX
+              END-IF
+           END-IF.
+
+           OPEN INPUT CURRENTSCOREFILE.
+           OPEN INPUT NEWSCOREFILE.
+           IF WS-NS-STATUS IS EQUAL TO "00"
+              SET WS-NS-FILE-OPEN TO TRUE
+           ELSE
+              SET WS-EOF-NS TO TRUE
+           END-IF.
+           OPEN OUTPUT TEMPFILE.
+           OPEN OUTPUT CHECKPOINTFILE.
+           OPEN OUTPUT REPORTFILE.
+           SET CKPT-HIGHSCORE-STARTED TO TRUE.
+           WRITE CHECKPOINTLINE.
+           PERFORM 0100-PROCESS.
+           PERFORM 0200-STOP-RUN.
+
+       0100-PROCESS.
+           SUBTRACT 1 FROM WS-TOP-N-CAP GIVING WS-LAST-SLOT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+           MOVE WS-RUN-TIME-RAW(1:6) TO WS-RUN-TIME.
+
+           MOVE 1 TO I.
+           PERFORM UNTIL I > WS-TOP-N-CAP
+               IF NOT ENDOFCS THEN
+                  PERFORM UNTIL ENDOFCS
+                       READ CURRENTSCOREFILE
+                       AT END
+                          SET ENDOFCS TO TRUE
+                       END-READ
+                       IF NOT ENDOFCS
+                          IF CS-SCORE IS NOT NUMERIC
+                             OR CS-DATE IS NOT NUMERIC
+                             OR CS-TIME IS NOT NUMERIC
+                             OR CS-PLAYER-ID IS EQUAL TO SPACES
+                             DISPLAY "HIGHSCORE: rejecting invalid "
+                                "score record in high_scores.txt"
+                          ELSE
+                             IF CS-GAME-ID IS EQUAL TO
+                                WS-SELECTED-GAME-ID
+                                IF I NOT > WS-TOP-N-CAP
+                                   MOVE CS-PLAYER-ID TO
+                                      WS-CS-PLAYER-ID
+                                   MOVE CS-SCORE TO WS-CS-SCORE
+                                   MOVE CS-DATE TO WS-CS-DATE
+                                   MOVE CS-TIME TO WS-CS-TIME
+                                   MOVE WS-CS-SCORE TO ARR(I)
+                                   MOVE WS-CS-PLAYER-ID TO
+                                      ARR-PLAYER-ID(I)
+                                   MOVE WS-CS-DATE TO ARR-DATE(I)
+                                   MOVE WS-CS-TIME TO ARR-TIME(I)
+                                   ADD 1 TO I
+                                ELSE
+                                   DISPLAY "HIGHSCORE: board full - "
+                                      "rejecting extra score record "
+                                      "for this game"
+                                END-IF
+                             ELSE
+                                IF WS-OTHER-COUNT < WS-OTHER-MAX
+                                   ADD 1 TO WS-OTHER-COUNT
+                                   MOVE CURRENTSCORE TO
+                                      WS-OTHER-LINE(WS-OTHER-COUNT)
+                                ELSE
+                                   DISPLAY "HIGHSCORE: other-game "
+                                      "buffer full - dropping record "
+                                      "for a later run"
+                                END-IF
+                             END-IF
+                          END-IF
+                       END-IF
+                  END-PERFORM
+
+               ELSE
+                  MOVE 0000000000 TO WS-CS-SCORE
+                  MOVE SPACES TO WS-CS-PLAYER-ID
+                  MOVE 0 TO WS-CS-DATE
+                  MOVE 0 TO WS-CS-TIME
+                  MOVE WS-CS-SCORE TO ARR(I)
+                  MOVE WS-CS-PLAYER-ID TO ARR-PLAYER-ID(I)
+                  MOVE WS-CS-DATE TO ARR-DATE(I)
+                  MOVE WS-CS-TIME TO ARR-TIME(I)
+                  ADD 1 TO I
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL J > WS-TOP-N-CAP
+               MOVE 1 TO I
+               PERFORM UNTIL I > WS-LAST-SLOT
+                   ADD 1 TO I GIVING I1
+                   IF ARR(I) <= ARR(I1) THEN
+                       MOVE ARR(I) TO TMP
+                       MOVE ARR(I1) TO ARR(I)
+                       MOVE TMP TO ARR(I1)
+                       MOVE ARR-PLAYER-ID(I) TO CR
+                       MOVE ARR-PLAYER-ID(I1) TO ARR-PLAYER-ID(I)
+                       MOVE CR TO ARR-PLAYER-ID(I1)
+                       MOVE ARR-DATE(I) TO SWD
+                       MOVE ARR-DATE(I1) TO ARR-DATE(I)
+                       MOVE SWD TO ARR-DATE(I1)
+                       MOVE ARR-TIME(I) TO SWT
+                       MOVE ARR-TIME(I1) TO ARR-TIME(I)
+                       MOVE SWT TO ARR-TIME(I1)
+                   END-IF
+                   ADD 1 TO I
+               END-PERFORM
+               ADD 1 TO J
+           END-PERFORM.
+
+           PERFORM 0150-INSERT-NEW-SCORES.
+
+           PERFORM 0165-DEDUPLICATE-BOARD.
+
+           PERFORM 0170-WRITE-REPORT.
+
+           MOVE 1 TO K.
+           PERFORM UNTIL K > WS-OTHER-COUNT
+               MOVE WS-OTHER-LINE(K) TO TEMPLINE
+               WRITE TEMPLINE
+               ADD 1 TO K
+           END-PERFORM.
+
+           MOVE 1 TO I.
+           PERFORM UNTIL I > WS-TOP-N-CAP
+               MOVE ARR-PLAYER-ID(I) TO TL-PLAYER-ID
+               MOVE ARR(I) TO TL-SCORE
+               MOVE ARR-DATE(I) TO TL-DATE
+               MOVE ARR-TIME(I) TO TL-TIME
+               MOVE WS-SELECTED-GAME-ID TO TL-GAME-ID
+               WRITE TEMPLINE
+               ADD 1 TO I
+           END-PERFORM.
+
+           SET CKPT-HIGHSCORE-COMPLETE TO TRUE.
+           WRITE CHECKPOINTLINE.
+
+       0150-INSERT-NEW-SCORES.
+           PERFORM UNTIL WS-EOF-NS
+               READ NEWSCOREFILE
+               AT END
+                  SET WS-EOF-NS TO TRUE
+               END-READ
+               IF NOT WS-EOF-NS
+                  PERFORM 0160-INSERT-ONE-SCORE
+               END-IF
+           END-PERFORM.
+
+       0160-INSERT-ONE-SCORE.
+           IF NS-SCORE IS NOT NUMERIC
+              OR NS-PLAYER-ID IS EQUAL TO SPACES
+              DISPLAY "HIGHSCORE: rejecting invalid new score "
+                 "record in new_score.txt"
+           ELSE
+              IF NS-GAME-ID IS EQUAL TO WS-SELECTED-GAME-ID
+                 IF NS-SCORE > ARR(WS-TOP-N-CAP)
+                    MOVE 1 TO K
+                    PERFORM UNTIL K > WS-TOP-N-CAP
+                       OR ARR(K) < NS-SCORE
+                        ADD 1 TO K
+                    END-PERFORM
+                    MOVE K TO WS-INS-POS
+                    MOVE WS-TOP-N-CAP TO K
+                    PERFORM UNTIL K <= WS-INS-POS
+                        MOVE ARR(K - 1) TO ARR(K)
+                        MOVE ARR-PLAYER-ID(K - 1) TO ARR-PLAYER-ID(K)
+                        MOVE ARR-DATE(K - 1) TO ARR-DATE(K)
+                        MOVE ARR-TIME(K - 1) TO ARR-TIME(K)
+                        SUBTRACT 1 FROM K
+                    END-PERFORM
+                    MOVE NS-SCORE TO ARR(WS-INS-POS)
+                    MOVE NS-PLAYER-ID TO ARR-PLAYER-ID(WS-INS-POS)
+                    MOVE WS-RUN-DATE TO ARR-DATE(WS-INS-POS)
+                    MOVE WS-RUN-TIME TO ARR-TIME(WS-INS-POS)
+                 END-IF
+              ELSE
+                 IF WS-NS-OTHER-COUNT < WS-NS-OTHER-MAX
+                    ADD 1 TO WS-NS-OTHER-COUNT
+                    MOVE NEWSCORELINE TO
+                       WS-NS-OTHER-LINE(WS-NS-OTHER-COUNT)
+                 ELSE
+                    DISPLAY "HIGHSCORE: other-game new-score buffer "
+                       "full - dropping record for a later run"
+                 END-IF
+              END-IF
+           END-IF.
+
+       0165-DEDUPLICATE-BOARD.
+           MOVE 0 TO WS-DEDUP-COUNT.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > WS-TOP-N-CAP
+               IF ARR-PLAYER-ID(I) NOT EQUAL TO SPACES
+                  MOVE "N" TO WS-DUP-FOUND-SW
+                  MOVE 1 TO K
+                  PERFORM UNTIL K > WS-DEDUP-COUNT OR WS-DUP-FOUND
+                      IF ARR-PLAYER-ID(I) IS EQUAL TO ARR-PLAYER-ID(K)
+                         SET WS-DUP-FOUND TO TRUE
+                      END-IF
+                      ADD 1 TO K
+                  END-PERFORM
+                  IF NOT WS-DUP-FOUND
+                     ADD 1 TO WS-DEDUP-COUNT
+                     MOVE ARR(I) TO ARR(WS-DEDUP-COUNT)
+                     MOVE ARR-PLAYER-ID(I) TO
+                        ARR-PLAYER-ID(WS-DEDUP-COUNT)
+                     MOVE ARR-DATE(I) TO ARR-DATE(WS-DEDUP-COUNT)
+                     MOVE ARR-TIME(I) TO ARR-TIME(WS-DEDUP-COUNT)
+                  END-IF
+               END-IF
+               ADD 1 TO I
+           END-PERFORM.
+
+           MOVE WS-DEDUP-COUNT TO K.
+           ADD 1 TO K.
+           PERFORM UNTIL K > WS-TOP-N-CAP
+               MOVE 0000000000 TO ARR(K)
+               MOVE SPACES TO ARR-PLAYER-ID(K)
+               MOVE 0 TO ARR-DATE(K)
+               MOVE 0 TO ARR-TIME(K)
+               ADD 1 TO K
+           END-PERFORM.
+
+       0170-WRITE-REPORT.
+           MOVE "RANK  PLAYER      SCORE" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > WS-TOP-N-MAX
+               IF ARR-PLAYER-ID(K) NOT EQUAL TO SPACES
+                  MOVE K TO RD-RANK
+                  MOVE ARR-PLAYER-ID(K) TO RD-PLAYER-ID
+                  MOVE ARR(K) TO RD-SCORE
+                  MOVE WS-REPORT-DETAIL TO REPORT-LINE
+                  WRITE REPORT-LINE
+               END-IF
+               ADD 1 TO K
+           END-PERFORM.
+
+       0180-CLEAR-NEWSCOREFILE.
+           OPEN OUTPUT NEWSCOREFILE.
+           MOVE 1 TO K.
+           PERFORM UNTIL K > WS-NS-OTHER-COUNT
+               MOVE WS-NS-OTHER-LINE(K) TO NEWSCORELINE
+               WRITE NEWSCORELINE
+               ADD 1 TO K
+           END-PERFORM.
+           CLOSE NEWSCOREFILE.
+
+       0200-STOP-RUN.
+           CLOSE CURRENTSCOREFILE.
+           IF WS-NS-FILE-OPEN
+              CLOSE NEWSCOREFILE
+              PERFORM 0180-CLEAR-NEWSCOREFILE
+           END-IF.
+           CLOSE TEMPFILE.
+           CLOSE CHECKPOINTFILE.
+           CLOSE REPORTFILE.
+           STOP RUN.
+
+       END PROGRAM HIGHSCORE.
